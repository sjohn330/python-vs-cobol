@@ -4,60 +4,638 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
-               SELECT ARRVALUES ASSIGN TO 'py_vs_X_assign2.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ARRVALUES ASSIGN TO DYNAMIC WS-CURRENT-INPUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-INPUT.
+               SELECT SORTED-OUT ASSIGN TO DYNAMIC WS-OUTPUT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-OUTPUT.
+               SELECT DUP-REPORT ASSIGN TO DYNAMIC
+               WS-DUP-REPORT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-DUP.
+               SELECT REJECT-FILE ASSIGN TO DYNAMIC WS-REJECT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REJECT.
+               SELECT CKPT-CONTROL ASSIGN TO DYNAMIC
+               WS-CKPT-CONTROL-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKCTL.
+               SELECT CKPT-DATA ASSIGN TO DYNAMIC
+               WS-CKPT-DATA-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKDATA.
 
        DATA DIVISION.
            FILE SECTION.
            FD ARRVALUES.
            01 ARR-FILE.
-               05 ARR-VALUE PIC 9(6).
+      * Widened past the PIC 9(6) data value so an over-length source
+      * record (e.g. a stray 7-digit row) is caught by the length
+      * check in 0225-VALIDATE-RECORD instead of being split across
+      * multiple logical reads by the LINE SEQUENTIAL handler.
+               05 ARR-VALUE PIC X(20).
+
+           FD SORTED-OUT.
+           01 SORTED-OUT-REC PIC 9(6).
+
+           FD DUP-REPORT.
+           01 DUP-REPORT-REC PIC X(60).
+
+           FD REJECT-FILE.
+           01 REJECT-REC PIC X(120).
+
+           FD CKPT-CONTROL.
+           01 CKPT-CONTROL-REC.
+               05 CKPT-STATUS PIC X(10).
+               05 CKPT-TOTAL-COUNT PIC 9(6).
+               05 CKPT-SRC-INDEX PIC 9(3).
+               05 CKPT-SRC-COUNT PIC 9(6).
+               05 CKPT-RECORDS-READ PIC 9(7).
+               05 CKPT-RECORDS-REJECTED PIC 9(7).
+               05 CKPT-INPUT-SIGNATURE PIC X(2500).
+
+           FD CKPT-DATA.
+           01 CKPT-DATA-REC PIC 9(6).
 
            WORKING-STORAGE SECTION.
-           01 ARR PIC S9(6) OCCURS 500000 TIMES INDEXED BY ARRINDEX.
-           01 ARRAYSIZE PIC 9(6) VALUE 1.
-           01 TEMP PIC 9(6) VALUE 000.
+      * Core sort table. Req 002/001: native SORT statement replaces
+      * the old bubble sort, ARRAYSIZE is the live ODO subscript limit
+      * and the sort direction is picked at runtime (req 001).
+           01 ARR PIC S9(6)
+               OCCURS 1 TO 500000 TIMES DEPENDING ON ARRAYSIZE
+               ASCENDING KEY IS ARR
+               INDEXED BY ARRINDEX.
+           01 ARRAYSIZE PIC 9(6) VALUE 0.
+           01 WS-MAX-RECORDS PIC 9(6) VALUE 500000.
            01 I PIC 9999 VALUE 0.
-           01 J PIC 9999 VALUE 1.
-           01 WS-ARRVALUES.
-               05 WS-NUMVALUE PIC 9(6).
-           01 WS-EOF PIC A(1).
+           01 WS-EOF PIC A(1) VALUE 'N'.
+           01 WS-OVERFLOW-FLAG PIC A(1) VALUE 'N'.
+           01 WS-NUMVALUE PIC 9(6).
+
+      * Req 003: validated-record staging. WS-RAW-TRIMMED holds the
+      * trimmed raw text for display/reject purposes; a record is only
+      * accepted when its trimmed length is exactly 6 and numeric.
+           01 WS-RAW-TRIMMED PIC X(20) VALUE SPACES.
+           01 WS-RAW-LEN PIC 9(4) VALUE 0.
+           01 WS-VALID-VALUE PIC X(6) VALUE SPACES.
+           01 WS-RECORD-VALID PIC A(1) VALUE 'N'.
+
+      * Req 008: parameter-driven file names (command line, then
+      * environment variable, then a hardcoded default). Positional
+      * args: 1=input 2=output 3=direction 4=merge-list 5=dup-report
+      * 6=reject-file. The two checkpoint files are internal working
+      * files rather than run deliverables, so they take an
+      * environment-variable override only (no positional slot).
+           01 WS-INPUT-FILE PIC X(100) VALUE SPACES.
+           01 WS-OUTPUT-FILE PIC X(100) VALUE SPACES.
+           01 WS-SORT-DIRECTION PIC X(1) VALUE SPACES.
+      * Sized for 25 entries of up to 100 chars plus delimiters (the
+      * same 25-feed cap WS-INPUT-LIST enforces after parsing), with
+      * headroom so a full 25-feed list is never mistaken for
+      * truncation by 0130-CHECK-ARG-TRUNCATION below.
+           01 WS-MERGE-FILES PIC X(2600) VALUE SPACES.
+           01 WS-CURRENT-INPUT PIC X(100).
+           01 WS-DUP-REPORT-FILE PIC X(100) VALUE SPACES.
+           01 WS-REJECT-FILE PIC X(100) VALUE SPACES.
+           01 WS-CKPT-CONTROL-FILE PIC X(100) VALUE SPACES.
+           01 WS-CKPT-DATA-FILE PIC X(100) VALUE SPACES.
+           01 WS-ARGC PIC 9(4) VALUE 0.
+
+      * Req 006: merge multiple ARRVALUES-style feeds into one run.
+           01 WS-INPUT-LIST.
+               05 WS-INPUT-LIST-ENTRY PIC X(100) OCCURS 25 TIMES.
+           01 WS-INPUT-SIGNATURE REDEFINES WS-INPUT-LIST PIC X(2500).
+           01 WS-INPUT-FILE-COUNT PIC 9(3) VALUE 0.
+           01 WS-SRC-INDEX PIC 9(3) VALUE 1.
+           01 WS-SRC-SKIP-COUNT PIC 9(6) VALUE 0.
+           01 WS-SRC-READ-COUNT PIC 9(6) VALUE 0.
+           01 WS-UNSTRING-PTR PIC 9(4) VALUE 1.
+           01 WS-UNSTRING-LEN PIC 9(4) VALUE 0.
+           01 WS-TOKEN PIC X(100).
+
+      * Req 003: input validation / rejects.
+           01 WS-RECORDS-READ PIC 9(7) VALUE 0.
+           01 WS-RECORDS-REJECTED PIC 9(7) VALUE 0.
+           01 WS-REJECT-OPEN PIC A(1) VALUE 'N'.
+           01 WS-REJECT-RESUME PIC A(1) VALUE 'N'.
+
+      * Req 004: checkpoint / restart for the load phase.
+           01 WS-CKPT-INTERVAL PIC 9(6) VALUE 50000.
+
+      * Req 005: control / proof report.
+           01 WS-HIGH-VALUE PIC S9(6) VALUE -999999.
+           01 WS-LOW-VALUE PIC S9(6) VALUE 999999.
+
+      * Req 007: duplicate-value exception report.
+           01 WS-PREV-NUMERIC-VALUE PIC S9(6) VALUE 0.
+           01 WS-DUP-RUN-COUNT PIC 9(7) VALUE 0.
+           01 WS-DUP-GROUPS-FOUND PIC 9(6) VALUE 0.
+
+           01 WS-FS-INPUT PIC XX.
+           01 WS-FS-OUTPUT PIC XX.
+           01 WS-FS-DUP PIC XX.
+           01 WS-FS-REJECT PIC XX.
+           01 WS-FS-CKCTL PIC XX.
+           01 WS-FS-CKDATA PIC XX.
 
        PROCEDURE DIVISION.
-           OPEN INPUT ARRVALUES.
-           PERFORM UNTIL WS-EOF = 'Y'
-               READ ARRVALUES INTO WS-NUMVALUE
-               AT END MOVE 'Y' TO WS-EOF
-               NOT AT END
-                   MOVE WS-NUMVALUE TO ARR(ARRAYSIZE)
-                   ADD 1 TO ARRAYSIZE
-           end-read
-           end-perform.
-           CLOSE ARRVALUES.
-
-      *   SET ARRAYSIZE TO 5000
-
-      * Bubble sort method.
-           MOVE 1 TO I.
-           PERFORM UNTIL I > ARRAYSIZE
-           MOVE I TO J
-               PERFORM UNTIL J > ARRAYSIZE
-                 IF (ARR(I) < ARR(J))
-                   MOVE ARR(J) TO TEMP
-                   MOVE ARR(I) TO ARR(J)
-                   MOVE TEMP TO ARR(I)
+       0000-MAIN-PROCESS.
+           PERFORM 0100-INITIALIZE
+           PERFORM 0200-LOAD-INPUT
+           IF WS-OVERFLOW-FLAG = 'Y'
+              PERFORM 0950-ABEND-OVERFLOW
+           END-IF
+           PERFORM 0300-SORT-TABLE
+           PERFORM 0400-WRITE-SORTED-OUTPUT
+           PERFORM 0500-DUPLICATE-REPORT
+           PERFORM 0600-CONTROL-REPORT
+           PERFORM 0700-CLEANUP-CHECKPOINT
+           STOP RUN.
+
+       0100-INITIALIZE.
+           ACCEPT WS-ARGC FROM ARGUMENT-NUMBER
+           ACCEPT WS-INPUT-FILE FROM ARGUMENT-VALUE
+           ACCEPT WS-OUTPUT-FILE FROM ARGUMENT-VALUE
+           ACCEPT WS-SORT-DIRECTION FROM ARGUMENT-VALUE
+           ACCEPT WS-MERGE-FILES FROM ARGUMENT-VALUE
+           ACCEPT WS-DUP-REPORT-FILE FROM ARGUMENT-VALUE
+           ACCEPT WS-REJECT-FILE FROM ARGUMENT-VALUE
+
+           IF WS-INPUT-FILE = SPACES
+              ACCEPT WS-INPUT-FILE FROM ENVIRONMENT
+                  "SORT_INPUT_FILE"
+           END-IF
+           IF WS-INPUT-FILE = SPACES
+              MOVE "py_vs_X_assign2.txt" TO WS-INPUT-FILE
+           END-IF
+
+           IF WS-OUTPUT-FILE = SPACES
+              ACCEPT WS-OUTPUT-FILE FROM ENVIRONMENT
+                  "SORT_OUTPUT_FILE"
+           END-IF
+           IF WS-OUTPUT-FILE = SPACES
+              MOVE "py_vs_X_sorted.txt" TO WS-OUTPUT-FILE
+           END-IF
+
+           IF WS-SORT-DIRECTION = SPACES
+              ACCEPT WS-SORT-DIRECTION FROM ENVIRONMENT
+                  "SORT_DIRECTION"
+           END-IF
+           IF WS-SORT-DIRECTION = SPACES
+              MOVE "D" TO WS-SORT-DIRECTION
+           END-IF
+           MOVE FUNCTION UPPER-CASE(WS-SORT-DIRECTION)
+               TO WS-SORT-DIRECTION
+
+           IF WS-MERGE-FILES = SPACES
+              ACCEPT WS-MERGE-FILES FROM ENVIRONMENT
+                  "SORT_MERGE_FILES"
+           END-IF
+
+           IF WS-DUP-REPORT-FILE = SPACES
+              ACCEPT WS-DUP-REPORT-FILE FROM ENVIRONMENT
+                  "SORT_DUP_REPORT_FILE"
+           END-IF
+           IF WS-DUP-REPORT-FILE = SPACES
+              MOVE "py_vs_X_duplicates.txt" TO WS-DUP-REPORT-FILE
+           END-IF
+
+           IF WS-REJECT-FILE = SPACES
+              ACCEPT WS-REJECT-FILE FROM ENVIRONMENT
+                  "SORT_REJECT_FILE"
+           END-IF
+           IF WS-REJECT-FILE = SPACES
+              MOVE "py_vs_X_rejects.txt" TO WS-REJECT-FILE
+           END-IF
+
+           ACCEPT WS-CKPT-CONTROL-FILE FROM ENVIRONMENT
+               "SORT_CKPT_CONTROL_FILE"
+           IF WS-CKPT-CONTROL-FILE = SPACES
+              MOVE "py_vs_X_sort.ckpt" TO WS-CKPT-CONTROL-FILE
+           END-IF
+
+           ACCEPT WS-CKPT-DATA-FILE FROM ENVIRONMENT
+               "SORT_CKPT_DATA_FILE"
+           IF WS-CKPT-DATA-FILE = SPACES
+              MOVE "py_vs_X_sort.ckdata" TO WS-CKPT-DATA-FILE
+           END-IF
+
+           PERFORM 0130-CHECK-ARG-TRUNCATION
+
+           MOVE SPACES TO WS-INPUT-LIST
+           MOVE 1 TO WS-INPUT-FILE-COUNT
+           MOVE WS-INPUT-FILE TO WS-INPUT-LIST-ENTRY(1)
+           IF WS-MERGE-FILES NOT = SPACES
+              PERFORM 0120-PARSE-MERGE-FILES
+           END-IF
+
+           PERFORM 0150-CHECK-FOR-RESTART.
+
+       0120-PARSE-MERGE-FILES.
+           COMPUTE WS-UNSTRING-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-MERGE-FILES))
+           MOVE 1 TO WS-UNSTRING-PTR
+           PERFORM UNTIL WS-UNSTRING-PTR > WS-UNSTRING-LEN
+               OR WS-INPUT-FILE-COUNT NOT < 25
+               MOVE SPACES TO WS-TOKEN
+               UNSTRING WS-MERGE-FILES DELIMITED BY ","
+                   INTO WS-TOKEN
+                   WITH POINTER WS-UNSTRING-PTR
+               END-UNSTRING
+               IF WS-TOKEN NOT = SPACES
+                  ADD 1 TO WS-INPUT-FILE-COUNT
+                  MOVE WS-TOKEN TO
+                      WS-INPUT-LIST-ENTRY(WS-INPUT-FILE-COUNT)
+                  IF WS-TOKEN(100:1) NOT = SPACE
+                     DISPLAY "WARNING: MERGE FEED NAME AT POSITION "
+                         WS-INPUT-FILE-COUNT " FILLS ITS 100-"
+                         "CHARACTER LIMIT - IT MAY HAVE BEEN "
+                         "TRUNCATED"
+                  END-IF
+               END-IF
+           END-PERFORM
+           IF WS-INPUT-FILE-COUNT NOT < 25
+               AND WS-UNSTRING-PTR <= WS-UNSTRING-LEN
+              DISPLAY "WARNING: MORE THAN 25 MERGE FEEDS SUPPLIED - "
+                  "FEED(S) AFTER THE FIRST 25 WERE IGNORED"
+           END-IF.
+
+       0130-CHECK-ARG-TRUNCATION.
+      * COBOL's ACCEPT ... FROM ARGUMENT-VALUE/ENVIRONMENT silently
+      * truncates a source value wider than the receiving field, with
+      * no length-returning form to detect it up front. A value that
+      * fills its field edge to edge is the only observable symptom,
+      * so treat a non-space final character as a truncation signal
+      * and warn - the same way the 25-feed cap warns instead of
+      * silently dropping feeds.
+           IF WS-INPUT-FILE(100:1) NOT = SPACE
+              DISPLAY "WARNING: INPUT FILE NAME FILLS ITS 100-"
+                  "CHARACTER LIMIT - IT MAY HAVE BEEN TRUNCATED"
+           END-IF
+           IF WS-OUTPUT-FILE(100:1) NOT = SPACE
+              DISPLAY "WARNING: OUTPUT FILE NAME FILLS ITS 100-"
+                  "CHARACTER LIMIT - IT MAY HAVE BEEN TRUNCATED"
+           END-IF
+           IF WS-DUP-REPORT-FILE(100:1) NOT = SPACE
+              DISPLAY "WARNING: DUPLICATE REPORT FILE NAME FILLS ITS "
+                  "100-CHARACTER LIMIT - IT MAY HAVE BEEN TRUNCATED"
+           END-IF
+           IF WS-REJECT-FILE(100:1) NOT = SPACE
+              DISPLAY "WARNING: REJECT FILE NAME FILLS ITS 100-"
+                  "CHARACTER LIMIT - IT MAY HAVE BEEN TRUNCATED"
+           END-IF
+           IF WS-CKPT-CONTROL-FILE(100:1) NOT = SPACE
+              DISPLAY "WARNING: CHECKPOINT CONTROL FILE NAME FILLS "
+                  "ITS 100-CHARACTER LIMIT - IT MAY HAVE BEEN "
+                  "TRUNCATED"
+           END-IF
+           IF WS-CKPT-DATA-FILE(100:1) NOT = SPACE
+              DISPLAY "WARNING: CHECKPOINT DATA FILE NAME FILLS ITS "
+                  "100-CHARACTER LIMIT - IT MAY HAVE BEEN TRUNCATED"
+           END-IF
+           IF WS-MERGE-FILES(2600:1) NOT = SPACE
+              DISPLAY "WARNING: MERGE FILE LIST FILLS ITS 2600-"
+                  "CHARACTER LIMIT - ONE OR MORE FEEDS MAY BE "
+                  "MISSING FROM THIS RUN"
+           END-IF.
+
+       0150-CHECK-FOR-RESTART.
+           OPEN INPUT CKPT-CONTROL
+           IF WS-FS-CKCTL = "00"
+              READ CKPT-CONTROL
+              CLOSE CKPT-CONTROL
+              IF CKPT-STATUS = "INPROGRESS"
+                  AND CKPT-INPUT-SIGNATURE = WS-INPUT-SIGNATURE
+                 MOVE CKPT-SRC-INDEX TO WS-SRC-INDEX
+                 MOVE CKPT-SRC-COUNT TO WS-SRC-SKIP-COUNT
+                 MOVE CKPT-RECORDS-READ TO WS-RECORDS-READ
+                 MOVE CKPT-RECORDS-REJECTED TO WS-RECORDS-REJECTED
+                 IF WS-RECORDS-REJECTED > 0
+                    MOVE 'Y' TO WS-REJECT-RESUME
                  END-IF
-               ADD 1 TO J GIVING J
-               END-PERFORM
-           ADD 1 TO I GIVING I
-           END-PERFORM.
+                 PERFORM 0160-RELOAD-FROM-CHECKPOINT
+              ELSE
+                 IF CKPT-STATUS = "INPROGRESS"
+                    DISPLAY "WARNING: CHECKPOINT ON DISK WAS TAKEN "
+                        "FOR A DIFFERENT INPUT CONFIGURATION - "
+                        "IGNORING STALE CHECKPOINT, STARTING FRESH"
+                 END-IF
+                 PERFORM 0170-FRESH-CHECKPOINT-START
+              END-IF
+           ELSE
+              PERFORM 0170-FRESH-CHECKPOINT-START
+           END-IF.
+
+       0160-RELOAD-FROM-CHECKPOINT.
+           MOVE 0 TO ARRAYSIZE
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT CKPT-DATA
+           IF WS-FS-CKDATA = "00"
+              PERFORM UNTIL WS-EOF = 'Y'
+                  READ CKPT-DATA INTO WS-NUMVALUE
+                      AT END MOVE 'Y' TO WS-EOF
+                      NOT AT END
+                          ADD 1 TO ARRAYSIZE
+                          MOVE WS-NUMVALUE TO ARR(ARRAYSIZE)
+                          PERFORM 0175-TRACK-HIGH-LOW
+                  END-READ
+              END-PERFORM
+              CLOSE CKPT-DATA
+              MOVE 'N' TO WS-EOF
+              IF ARRAYSIZE NOT = CKPT-TOTAL-COUNT
+                 DISPLAY "WARNING: CHECKPOINT DATA RECORD COUNT ("
+                     ARRAYSIZE ") DOES NOT MATCH CHECKPOINT CONTROL "
+                     "TOTAL (" CKPT-TOTAL-COUNT ") - IGNORING "
+                     "INCONSISTENT CHECKPOINT, STARTING FRESH"
+                 PERFORM 0170-FRESH-CHECKPOINT-START
+              ELSE
+                 DISPLAY "RESTART: RESUMING FROM CHECKPOINT - "
+                     ARRAYSIZE " RECORD(S) ALREADY LOADED"
+              END-IF
+           ELSE
+              DISPLAY "WARNING: CANNOT OPEN CHECKPOINT DATA FILE "
+                  WS-CKPT-DATA-FILE " - IGNORING CHECKPOINT, "
+                  "STARTING FRESH"
+              PERFORM 0170-FRESH-CHECKPOINT-START
+           END-IF.
 
-           DISPLAY "AFTER SORTING:"
-           MOVE 0 TO I.
-           PERFORM UNTIL I = 100
-           ADD 1 TO I  
-           DISPLAY  ARR(I)
+       0170-FRESH-CHECKPOINT-START.
+           MOVE 1 TO WS-SRC-INDEX
+           MOVE 0 TO WS-SRC-SKIP-COUNT
+           MOVE 0 TO ARRAYSIZE
+           MOVE 0 TO WS-SRC-READ-COUNT
+           MOVE 0 TO WS-RECORDS-READ
+           MOVE 0 TO WS-RECORDS-REJECTED
+           PERFORM 0800-WRITE-CHECKPOINT-CONTROL.
+
+       0175-TRACK-HIGH-LOW.
+           IF ARR(ARRAYSIZE) > WS-HIGH-VALUE
+              MOVE ARR(ARRAYSIZE) TO WS-HIGH-VALUE
+           END-IF
+           IF ARR(ARRAYSIZE) < WS-LOW-VALUE
+              MOVE ARR(ARRAYSIZE) TO WS-LOW-VALUE
+           END-IF.
+
+       0200-LOAD-INPUT.
+           PERFORM VARYING WS-SRC-INDEX FROM WS-SRC-INDEX BY 1
+               UNTIL WS-SRC-INDEX > WS-INPUT-FILE-COUNT
+               OR WS-OVERFLOW-FLAG = 'Y'
+
+               MOVE WS-INPUT-LIST-ENTRY(WS-SRC-INDEX)
+                   TO WS-CURRENT-INPUT
+               OPEN INPUT ARRVALUES
+               IF WS-FS-INPUT NOT = "00"
+                  DISPLAY "WARNING: CANNOT OPEN INPUT FILE "
+                      WS-CURRENT-INPUT " - SKIPPING"
+               ELSE
+                  IF WS-SRC-SKIP-COUNT > 0
+                     PERFORM WS-SRC-SKIP-COUNT TIMES
+                         READ ARRVALUES
+                             AT END CONTINUE
+                         END-READ
+                     END-PERFORM
+                     MOVE WS-SRC-SKIP-COUNT TO WS-SRC-READ-COUNT
+                     MOVE 0 TO WS-SRC-SKIP-COUNT
+                  ELSE
+                     MOVE 0 TO WS-SRC-READ-COUNT
+                  END-IF
+                  MOVE 'N' TO WS-EOF
+                  PERFORM 0220-READ-AND-VALIDATE
+                      UNTIL WS-EOF = 'Y' OR WS-OVERFLOW-FLAG = 'Y'
+                  CLOSE ARRVALUES
+                  PERFORM 0800-WRITE-CHECKPOINT-CONTROL
+               END-IF
            END-PERFORM.
-       
-       STOP RUN.
-       END PROGRAM SORT.
\ No newline at end of file
+
+       0220-READ-AND-VALIDATE.
+           READ ARRVALUES
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   ADD 1 TO WS-SRC-READ-COUNT
+                   PERFORM 0225-VALIDATE-RECORD
+                   IF WS-RECORD-VALID = 'Y'
+                      PERFORM 0230-ADD-TO-TABLE
+                   ELSE
+                      PERFORM 0240-REJECT-RECORD
+                   END-IF
+           END-READ.
+
+       0225-VALIDATE-RECORD.
+      * Req 003: accept only records whose trimmed content is exactly
+      * six numeric digits. ARR-VALUE is wider than the data value so
+      * an over-length row lands here as one record, not split across
+      * reads, and fails length rather than corrupting ARR.
+           MOVE SPACES TO WS-RAW-TRIMMED
+           MOVE FUNCTION TRIM(ARR-VALUE) TO WS-RAW-TRIMMED
+           COMPUTE WS-RAW-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(ARR-VALUE))
+           MOVE 'N' TO WS-RECORD-VALID
+           MOVE SPACES TO WS-VALID-VALUE
+           IF WS-RAW-LEN = 6
+              MOVE WS-RAW-TRIMMED(1:6) TO WS-VALID-VALUE
+              IF WS-VALID-VALUE IS NUMERIC
+                 MOVE 'Y' TO WS-RECORD-VALID
+              END-IF
+           END-IF.
+
+       0230-ADD-TO-TABLE.
+           IF ARRAYSIZE NOT < WS-MAX-RECORDS
+              MOVE 'Y' TO WS-OVERFLOW-FLAG
+           ELSE
+              MOVE WS-VALID-VALUE TO WS-NUMVALUE
+              ADD 1 TO ARRAYSIZE
+              MOVE WS-NUMVALUE TO ARR(ARRAYSIZE)
+              PERFORM 0175-TRACK-HIGH-LOW
+              IF FUNCTION MOD(ARRAYSIZE, WS-CKPT-INTERVAL) = 0
+                 PERFORM 0800-WRITE-CHECKPOINT-CONTROL
+              END-IF
+           END-IF
+           IF WS-OVERFLOW-FLAG = 'Y'
+              PERFORM 0800-WRITE-CHECKPOINT-CONTROL
+           END-IF.
+
+       0240-REJECT-RECORD.
+           ADD 1 TO WS-RECORDS-REJECTED
+           MOVE SPACES TO REJECT-REC
+           STRING "REJECTED INVALID RECORD FROM "
+               DELIMITED BY SIZE
+               WS-CURRENT-INPUT DELIMITED BY SIZE
+               " VALUE=[" DELIMITED BY SIZE
+               WS-RAW-TRIMMED DELIMITED BY SIZE
+               "]" DELIMITED BY SIZE
+               INTO REJECT-REC
+           END-STRING
+           IF WS-REJECT-OPEN = 'N'
+              IF WS-REJECT-RESUME = 'Y'
+                 OPEN EXTEND REJECT-FILE
+              ELSE
+                 OPEN OUTPUT REJECT-FILE
+              END-IF
+              IF WS-FS-REJECT = "00"
+                 MOVE 'Y' TO WS-REJECT-OPEN
+              ELSE
+                 DISPLAY "WARNING: CANNOT OPEN REJECT FILE "
+                     WS-REJECT-FILE " - REJECT DETAIL SHOWN ON "
+                     "CONSOLE ONLY"
+                 MOVE 'E' TO WS-REJECT-OPEN
+              END-IF
+           END-IF
+           IF WS-REJECT-OPEN = 'Y'
+              WRITE REJECT-REC
+           END-IF
+           DISPLAY REJECT-REC.
+
+       0800-WRITE-CHECKPOINT-CONTROL.
+           OPEN OUTPUT CKPT-DATA
+           IF WS-FS-CKDATA = "00"
+              PERFORM VARYING ARRINDEX FROM 1 BY 1
+                  UNTIL ARRINDEX > ARRAYSIZE
+                  MOVE ARR(ARRINDEX) TO CKPT-DATA-REC
+                  WRITE CKPT-DATA-REC
+              END-PERFORM
+              CLOSE CKPT-DATA
+              MOVE ARRAYSIZE TO CKPT-TOTAL-COUNT
+              MOVE WS-SRC-INDEX TO CKPT-SRC-INDEX
+              MOVE WS-SRC-READ-COUNT TO CKPT-SRC-COUNT
+              MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ
+              MOVE WS-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED
+              MOVE WS-INPUT-SIGNATURE TO CKPT-INPUT-SIGNATURE
+              MOVE "INPROGRESS" TO CKPT-STATUS
+              OPEN OUTPUT CKPT-CONTROL
+              IF WS-FS-CKCTL = "00"
+                 WRITE CKPT-CONTROL-REC
+                 CLOSE CKPT-CONTROL
+              ELSE
+                 DISPLAY "WARNING: CANNOT OPEN CHECKPOINT CONTROL "
+                     "FILE " WS-CKPT-CONTROL-FILE
+                     " - CHECKPOINT NOT SAVED THIS INTERVAL"
+              END-IF
+           ELSE
+              DISPLAY "WARNING: CANNOT OPEN CHECKPOINT DATA FILE "
+                  WS-CKPT-DATA-FILE
+                  " - CHECKPOINT NOT SAVED THIS INTERVAL"
+           END-IF.
+
+       0300-SORT-TABLE.
+           IF ARRAYSIZE > 0
+              IF WS-SORT-DIRECTION = "A"
+                 SORT ARR ASCENDING ARR
+              ELSE
+                 SORT ARR DESCENDING ARR
+              END-IF
+           END-IF.
+
+       0400-WRITE-SORTED-OUTPUT.
+           DISPLAY "AFTER SORTING (FIRST 100 SHOWN):"
+           MOVE 0 TO I
+           PERFORM UNTIL I = 100 OR I NOT < ARRAYSIZE
+               ADD 1 TO I
+               DISPLAY ARR(I)
+           END-PERFORM
+
+           OPEN OUTPUT SORTED-OUT
+           IF WS-FS-OUTPUT = "00"
+              PERFORM VARYING ARRINDEX FROM 1 BY 1
+                  UNTIL ARRINDEX > ARRAYSIZE
+                  MOVE ARR(ARRINDEX) TO SORTED-OUT-REC
+                  WRITE SORTED-OUT-REC
+              END-PERFORM
+              CLOSE SORTED-OUT
+              DISPLAY "FULL SORTED OUTPUT (" ARRAYSIZE
+                  " RECORDS) WRITTEN TO " WS-OUTPUT-FILE
+           ELSE
+              DISPLAY "FATAL: CANNOT OPEN SORTED OUTPUT FILE "
+                  WS-OUTPUT-FILE " - FILE STATUS " WS-FS-OUTPUT
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       0500-DUPLICATE-REPORT.
+           MOVE 0 TO WS-DUP-GROUPS-FOUND
+           IF ARRAYSIZE > 0
+              OPEN OUTPUT DUP-REPORT
+              IF WS-FS-DUP = "00"
+                 MOVE ARR(1) TO WS-PREV-NUMERIC-VALUE
+                 MOVE 1 TO WS-DUP-RUN-COUNT
+                 PERFORM VARYING ARRINDEX FROM 2 BY 1
+                     UNTIL ARRINDEX > ARRAYSIZE
+                     IF ARR(ARRINDEX) = WS-PREV-NUMERIC-VALUE
+                        ADD 1 TO WS-DUP-RUN-COUNT
+                     ELSE
+                        PERFORM 0510-EMIT-DUP-IF-ANY
+                        MOVE ARR(ARRINDEX) TO WS-PREV-NUMERIC-VALUE
+                        MOVE 1 TO WS-DUP-RUN-COUNT
+                     END-IF
+                 END-PERFORM
+                 PERFORM 0510-EMIT-DUP-IF-ANY
+                 CLOSE DUP-REPORT
+                 DISPLAY "DUPLICATE REPORT: " WS-DUP-GROUPS-FOUND
+                     " VALUE(S) REPEATED - SEE " WS-DUP-REPORT-FILE
+              ELSE
+                 DISPLAY "WARNING: CANNOT OPEN DUPLICATE REPORT "
+                     "FILE " WS-DUP-REPORT-FILE
+                     " - SKIPPING DUPLICATE REPORT"
+              END-IF
+           END-IF.
+
+       0510-EMIT-DUP-IF-ANY.
+           IF WS-DUP-RUN-COUNT > 1
+              ADD 1 TO WS-DUP-GROUPS-FOUND
+              MOVE SPACES TO DUP-REPORT-REC
+              STRING "VALUE " DELIMITED BY SIZE
+                  WS-PREV-NUMERIC-VALUE DELIMITED BY SIZE
+                  " OCCURS " DELIMITED BY SIZE
+                  WS-DUP-RUN-COUNT DELIMITED BY SIZE
+                  " TIMES" DELIMITED BY SIZE
+                  INTO DUP-REPORT-REC
+              END-STRING
+              WRITE DUP-REPORT-REC
+           END-IF.
+
+       0600-CONTROL-REPORT.
+           DISPLAY "===================================="
+           DISPLAY "SORT CONTROL / PROOF REPORT"
+           DISPLAY "===================================="
+           DISPLAY "INPUT FEED(S) PROCESSED: "
+               WS-INPUT-FILE-COUNT
+           PERFORM VARYING WS-SRC-INDEX FROM 1 BY 1
+               UNTIL WS-SRC-INDEX > WS-INPUT-FILE-COUNT
+               DISPLAY "  - " WS-INPUT-LIST-ENTRY(WS-SRC-INDEX)
+           END-PERFORM
+           DISPLAY "RECORDS READ:       " WS-RECORDS-READ
+           DISPLAY "RECORDS REJECTED:   " WS-RECORDS-REJECTED
+           DISPLAY "RECORDS LOADED:     " ARRAYSIZE
+           IF ARRAYSIZE > 0
+              DISPLAY "HIGH VALUE:         " WS-HIGH-VALUE
+              DISPLAY "LOW VALUE:          " WS-LOW-VALUE
+           END-IF
+           DISPLAY "SORT DIRECTION:     " WS-SORT-DIRECTION
+           DISPLAY "SORTED OUTPUT FILE: " WS-OUTPUT-FILE
+           DISPLAY "DUPLICATE VALUES:   " WS-DUP-GROUPS-FOUND
+           DISPLAY "====================================".
+
+       0700-CLEANUP-CHECKPOINT.
+           IF WS-REJECT-OPEN = 'Y'
+              CLOSE REJECT-FILE
+           END-IF
+           DELETE FILE CKPT-CONTROL
+           DELETE FILE CKPT-DATA.
+
+       0950-ABEND-OVERFLOW.
+           DISPLAY "*******************************************"
+           DISPLAY "FATAL: INPUT VOLUME EXCEEDS MAXIMUM TABLE"
+           DISPLAY "SIZE OF " WS-MAX-RECORDS " RECORDS (ARR)."
+           DISPLAY "RECORDS LOADED BEFORE ABORT: " ARRAYSIZE
+           DISPLAY "JOB TERMINATED - RERUN WITH A SMALLER FEED"
+           DISPLAY "OR SPLIT THE INPUT. CHECKPOINT PRESERVED FOR"
+           DISPLAY "RESTART AT " WS-CKPT-CONTROL-FILE
+           DISPLAY "*******************************************"
+           IF WS-REJECT-OPEN = 'Y'
+              CLOSE REJECT-FILE
+           END-IF
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       END PROGRAM SORT.
